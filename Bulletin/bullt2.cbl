@@ -35,14 +35,45 @@
            SELECT FICHIER-ENTREE ASSIGN TO 'input.dat'
            ACCESS MODE IS SEQUENTIAL
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS F-STATUT-ENTREE.     
-                   
-       
-      *    SELECT FICHIER-SORTIE
-      *    ASSIGN TO 'output.dat'
-      *    ACCESS MODE IS SEQUENTIAL
-      *    ORGANIZATION IS LINE SEQUENTIAL
-      *    FILE STATUS IS F-OUTPUT-STATUS.     
+           FILE STATUS IS F-STATUT-ENTREE.
+
+      *Création de l'alias pour le fichier de sortie (bulletin archivé,
+      *repris par le service d'impression)
+           SELECT FICHIER-SORTIE
+           ASSIGN TO 'output.dat'
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS F-STATUT-SORTIE.
+
+      *Création de l'alias pour le fichier de point de contrôle, qui
+      *mémorise le nombre de lignes du fichier d'entrée déjà traitées
+      *afin d'éviter de relire tout le fichier depuis le début en cas
+      *de reprise après incident sur un fichier volumineux
+           SELECT FICHIER-CHECKPOINT
+           ASSIGN TO 'checkpoint.dat'
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS F-STATUT-CHECKPOINT.
+
+      *Création de l'alias pour le fichier historique des moyennes,
+      *qui conserve d'un trimestre à l'autre la moyenne de chaque
+      *élève en vue du bulletin de progression annuel
+           SELECT FICHIER-HISTORIQUE
+           ASSIGN TO 'historique.dat'
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS F-STATUT-HISTORIQUE.
+
+      *Création de l'alias pour le fichier d'état, qui mémorise à
+      *chaque point de contrôle les étudiants et matières déjà
+      *validés, afin qu'une reprise sur incident recharge ces
+      *données directement sans revalider ni rechercher à nouveau
+      *chaque ligne du fichier d'entrée déjà traitée
+           SELECT FICHIER-ETAT
+           ASSIGN TO 'etat.dat'
+           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS F-STATUT-ETAT.
 
 
 
@@ -63,15 +94,53 @@
       *    01  F-ENTREE-10      PIC X(10).
       *    01  F-ENTREE-100     PIC X(100).
            01  F-ENTREE-1000    PIC X(1000).
-              
-       
-      *FD  FICHIER-SORTIE
-      *    RECORD CONTAINS 100 CHARACTERS
-      *    RECORDING MODE IS F.   
 
-      *    01 F-SORTIE        PIC X(100).
-      *    
-         
+
+      *Description du fichier de sortie : un enregistrement de type 01
+      *par étudiant (identité + moyenne) suivi d'un enregistrement de
+      *type 02 par matière (détail des notes) - même principe de code
+      *enregistrement que le fichier d'entrée
+       FD  FICHIER-SORTIE
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+
+           01 F-SORTIE          PIC X(100).
+
+
+      *Description du fichier de point de contrôle : un seul
+      *enregistrement contenant le nombre de lignes déjà traitées
+       FD  FICHIER-CHECKPOINT
+           RECORD CONTAINS 7 CHARACTERS
+           RECORDING MODE IS F.
+
+           01 F-CHECKPOINT      PIC 9(07).
+
+
+      *Description du fichier historique : un enregistrement par
+      *élève, portant la moyenne obtenue à chacun des 3 trimestres
+       FD  FICHIER-HISTORIQUE
+           RECORD CONTAINS 25 CHARACTERS
+           RECORDING MODE IS F.
+
+           01 F-HISTORIQUE.
+               05 FH-NOM              PIC X(07).
+               05 FH-PRENOM           PIC X(06).
+               05 FH-MOYENNE-T1       PIC 99V99.
+               05 FH-MOYENNE-T2       PIC 99V99.
+               05 FH-MOYENNE-T3       PIC 99V99.
+
+      *Description du fichier d'état : un enregistrement de type 01
+      *par étudiant déjà validé (identité), un enregistrement de type
+      *02 par matière déjà validée, et un enregistrement de type 03
+      *par matière de la liste maîtresse déjà constituée - dans le
+      *même ordre que le fichier d'entrée, mais avec des zones
+      *numériques déjà propres (plus de virgule à revalider)
+       FD  FICHIER-ETAT
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE IS F.
+
+           01 F-ETAT            PIC X(40).
+
 
       *----------------------------------------------------------------- 
        WORKING-STORAGE SECTION.
@@ -79,13 +148,49 @@
       *Définition de la variable de contrôle de statut du fichier 
       *Utile pour définir la fin de boucle de lecture du fichier 
        01  F-STATUT-ENTREE      PIC X(02) VALUE SPACE.
-           88 F-STATUT-ENTREE-OK    VALUE '00'.        
+           88 F-STATUT-ENTREE-OK    VALUE '00'.
            88 F-STATUT-ENTREE-FF    VALUE '10'.
 
-      *01  F-OUTPUT-STATUS     PIC X(02) VALUE SPACE.
-      *    88 F-OUTPUT-STATUS-OK    VALUE '00'.        
-      *    88 F-OUTPUT-STATUS-EOF   VALUE '10'.
-
+      *Définition de la variable de contrôle de statut du fichier de sortie
+       01  F-STATUT-SORTIE      PIC X(02) VALUE SPACE.
+           88 F-STATUT-SORTIE-OK    VALUE '00'.
+
+      *Définition de la variable de contrôle de statut du fichier de
+      *point de contrôle
+       01  F-STATUT-CHECKPOINT  PIC X(02) VALUE SPACE.
+           88 F-STATUT-CHECKPOINT-OK    VALUE '00'.
+
+      *Définition de la variable de contrôle de statut du fichier
+      *historique
+       01  F-STATUT-HISTORIQUE  PIC X(02) VALUE SPACE.
+           88 F-STATUT-HISTORIQUE-OK    VALUE '00'.
+           88 F-STATUT-HISTORIQUE-FF    VALUE '10'.
+
+      *Définition de la variable de contrôle de statut du fichier
+      *d'état
+       01  F-STATUT-ETAT        PIC X(02) VALUE SPACE.
+           88 F-STATUT-ETAT-OK      VALUE '00'.
+           88 F-STATUT-ETAT-FF      VALUE '10'.
+
+      *Compteurs et paramètres de la reprise sur incident : nombre de
+      *lignes du fichier d'entrée déjà lues à ce jour, nombre de
+      *lignes reprises du dernier point de contrôle, valeur en attente
+      *d'écriture dans le fichier de point de contrôle, et fréquence
+      *(en nombre d'étudiants complets) à laquelle le point de
+      *contrôle est rafraîchi. Le point de contrôle n'est jamais pris
+      *au milieu des enregistrements d'un même étudiant, afin qu'une
+      *reprise retombe toujours sur le début d'un enregistrement '01'
+       01  WS-NBRE-LIGNES-LUES     PIC 9(07)  VALUE 0.
+       01  WS-NBRE-LIGNES-REPRISE  PIC 9(07)  VALUE 0.
+       01  WS-VALEUR-CHECKPOINT    PIC 9(07)  VALUE 0.
+       01  WS-INTERVALLE-CHECKPOINT PIC 9(05) VALUE 50.
+       01  WS-NBRE-ETUD-DEPUIS-CHECKPOINT PIC 9(05) VALUE 0.
+
+      *Compteur de contrôle : nombre total de lignes de cours ('02')
+      *lues sur l'ensemble de l'exécution, tous étudiants confondus.
+      *WS-NBRE-COURS étant remis à zéro à chaque nouvel étudiant, il
+      *ne peut pas servir de total pour le rapport de fin de traitement.
+       01  WS-NBRE-LIGNES-COURS-LUES PIC 9(05) VALUE 0.
 
       *Création du tableau bidimensionnel de stockage des informations contenues dans le fichier
       *Celui-ci sera de taille variable selon le nombre d'étudiants et le nombre de cours 
@@ -97,27 +202,42 @@
                                DEPENDING ON WS-NBRE-ETUDIANT.
                
                10 WS-NOM          PIC X(07).
-               10 WS-PRENOM       PIC X(06).      
+               10 WS-PRENOM       PIC X(06).
                10 WS-AGE          PIC 9(02).
 
-      *Création d'une variable permettant de stocker la moyenne pour chaque élève 
+      *Trimestre auquel se rapporte l'enregistrement (1, 2 ou 3),
+      *utilisé pour classer la moyenne dans l'historique de l'élève
+      *en vue du bulletin annuel
+               10 WS-TRIMESTRE    PIC 9(01).
+
+      *Nombre de matières validées pour CET étudiant. WS-NBRE-COURS
+      *(ci-dessus) n'est qu'un compteur de travail remis à zéro au
+      *début de chaque étudiant et ne reflète donc, une fois la
+      *lecture terminée, que le nombre de matières du DERNIER
+      *étudiant lu - tout traitement qui doit reparcourir les
+      *matières d'un étudiant précis (après tri, recherche par nom,
+      *écriture du bulletin) doit se borner sur ce compteur-ci
+               10 WS-NBRE-COURS-ETUD PIC 9(03)     VALUE 0.
+
+      *Création d'une variable permettant de stocker la moyenne pour chaque élève
                10 WS-MOYENNE      PIC 99V99.
 
-               10 WS-COURS     OCCURS 999 TIMES. 
-                               
+      *Création d'une variable permettant de stocker l'appréciation
+      *déduite de la moyenne de l'élève
+               10 WS-APPRECIATION PIC X(13).
+
+               10 WS-COURS     OCCURS 999 TIMES.
+
 
                  15 WS-MATIERE    PIC X(21).
                  15 WS-COEF       PIC 9V9.
-                 15 WS-NOTE       PIC 99V99.        
+                 15 WS-NOTE       PIC 99V99.
 
       *Création d'une variable permettant de stocker le calcul de note * coeff pour chaque matière
                  15 WS-NOTE-POND  PIC 99V999.
 
-      *Création d'une variable permettant de stocker la moyenne pour chaque matière             
-                 15 WS-MOY-MAT    PIC 99V99.
-       
       *Création d'une variable permettant de stocker le calcul de moyenne * coeff pour chaque matière
-                 15 WS-MOY-MAT-POND   PIC 99V999. 
+                 15 WS-MOY-MAT-POND   PIC 99V999.
 
       *Création d'une variable permettant de stocker
       *les calculs de somme pondérée des notes par étudiant pour toutes les matières
@@ -127,15 +247,91 @@
       *Création d'une variable permettant de stocker le total des coeff 
        01 WS-TOT-COEF             PIC 9V9. 
        
-      *Création d'une variable pour stocker la moyenne de classe  
+      *Création d'une variable pour stocker la moyenne de classe
        01 WS-MOYENNE-CLASSE       PIC 99V99.
 
-      *Création de variables de stockage temporaire pour le tri des matières 
-       01 WS-MATIERE-TEMPO        PIC X(21).
-       01 WS-NOTE-TEMPO           PIC 99V99.
-       01 WS-COEF-TEMPO           PIC 9V9.
-       
-      *Création de variables d'en-tête pour l'affichage 
+      *Statistiques de la classe : moyenne la plus faible et la plus
+      *forte, effectifs au-dessus et en dessous de la moyenne de
+      *classe, et effectifs admis/ajournés par rapport au seuil de
+      *passage (10)
+       01 WS-MOYENNE-MINI         PIC 99V99.
+       01 WS-MOYENNE-MAXI         PIC 99V99.
+       01 WS-NBRE-AU-DESSUS       PIC 9(03)      VALUE 0.
+       01 WS-NBRE-EN-DESSOUS      PIC 9(03)      VALUE 0.
+       01 WS-NBRE-ADMIS           PIC 9(03)      VALUE 0.
+       01 WS-NBRE-AJOURNES        PIC 9(03)      VALUE 0.
+       01 WS-SEUIL-PASSAGE        PIC 99V99      VALUE 10,00.
+
+      *Création de la liste de rejet des enregistrements invalides
+      *(code enregistrement inconnu, coefficient ou note non
+      *numérique ou hors norme) - alimentée pendant 0110
+       01  WS-REJETS.
+           05 WS-NBRE-REJET        PIC 9(03)        VALUE 0.
+           05 WS-REJET     OCCURS 0 TO 999 TIMES
+                            DEPENDING ON WS-NBRE-REJET.
+               10 WS-REJET-LIGNE   PIC X(1000).
+               10 WS-REJET-MOTIF   PIC X(40).
+
+      *Création de la liste maîtresse des matières de la classe et de
+      *leur coefficient, alimentée au fil des enregistrements 02 valides
+      *quel que soit l'étudiant qui les porte - c'est cette liste que
+      *0310 utilise pour pondérer la moyenne de classe, indépendamment
+      *de la position du premier étudiant après le tri
+       01  WS-MATIERES-CLASSE.
+           05 WS-NBRE-MATIERE-CLASSE PIC 9(03)      VALUE 0.
+           05 WS-MC-MATIERE   OCCURS 0 TO 999 TIMES
+                               DEPENDING ON WS-NBRE-MATIERE-CLASSE.
+               10 WS-MC-NOM        PIC X(21).
+               10 WS-MC-COEF       PIC 9V9.
+
+      *Moyenne de cette matière pour l'ensemble de la classe, agrégée
+      *par nom de matière (et non plus par position dans le tableau
+      *trié d'un étudiant en particulier, qui peut différer d'un
+      *étudiant à l'autre) - alimentée par 0300, exploitée par 0118.
+      *WS-MC-NBRE-ETUD compte les étudiants qui suivent réellement
+      *cette matière
+               10 WS-MC-MOYENNE    PIC 99V99      VALUE 0.
+               10 WS-MC-NBRE-ETUD  PIC 9(03)      VALUE 0.
+
+       01 WS-TROUVE-MATIERE-CLASSE PIC X(01) VALUE 'N'.
+           88 WS-MATIERE-CLASSE-TROUVEE VALUE 'O'.
+
+      *Moyenne de la matière de la liste maîtresse retrouvée par son
+      *nom parmi l'ensemble des étudiants (utilisée par 0310 pour
+      *pondérer la moyenne de classe)
+       01 WS-TROUVE-MOY-MATIERE  PIC X(01) VALUE 'N'.
+           88 WS-MOY-MATIERE-TROUVEE VALUE 'O'.
+       01 WS-MOY-MATIERE-COURANTE PIC 99V99 VALUE 0.
+
+      *Zones d'échange de 0114-DEDUIT-APPRECIATION-DEBUT, utilisé
+      *chaque fois qu'une moyenne ou une note doit être traduite en
+      *appréciation (étudiant, matière, ligne de sortie), afin que le
+      *barème (16/14/10) ne soit maintenu qu'à un seul endroit
+       01 WS-APPRECIATION-MOYENNE PIC 99V99      VALUE 0.
+       01 WS-APPRECIATION-LIBELLE PIC X(13)      VALUE SPACES.
+
+      *Création de variables de contrôle utilisées pour la validation
+      *des zones numériques du fichier d'entrée avant leur exploitation
+      *Les zones coefficient et note sont saisies au format français
+      *(virgule décimale) : on vérifie donc chaque chiffre séparément,
+      *de part et d'autre de la virgule
+       01 WS-COEF-ALPHA           PIC X(03).
+       01 WS-COEF-ALPHA-R REDEFINES WS-COEF-ALPHA.
+           05 WS-COEF-C1          PIC X(01).
+           05 FILLER              PIC X(01).
+           05 WS-COEF-C2          PIC X(01).
+       01 WS-NOTE-ALPHA           PIC X(05).
+       01 WS-NOTE-ALPHA-R REDEFINES WS-NOTE-ALPHA.
+           05 WS-NOTE-C1          PIC X(01).
+           05 WS-NOTE-C2          PIC X(01).
+           05 FILLER              PIC X(01).
+           05 WS-NOTE-C3          PIC X(01).
+           05 WS-NOTE-C4          PIC X(01).
+       01 WS-COEF-VALIDE          PIC 9V9.
+       01 WS-NOTE-VALIDE          PIC 99V99.
+       01 WS-MOTIF-REJET          PIC X(40).
+
+      *Création de variables d'en-tête pour l'affichage
        01 WS-ENTETE-NOM           PIC X(07)      VALUE "Nom".
        01 WS-ENTETE-PRENOM        PIC X(08)      VALUE "Prenom".
        01 WS-ENTETE-AGE           PIC X(03)      VALUE "Age".    
@@ -147,14 +343,128 @@
        01 WS-ETOILE               PIC X(31)      VALUE ALL "*".
        01 WS-TIRET                PIC X(31)      VALUE ALL "-".
 
-       
+      *Création des enregistrements de sortie (fichier bulletin)
+      *Enregistrement de type 01 : identité et moyenne de l'étudiant
+       01 WS-LIGNE-SORTIE-ETUD.
+           05 WS-LSE-TYPE         PIC X(02)      VALUE "01".
+           05 WS-LSE-NOM          PIC X(07).
+           05 WS-LSE-PRENOM       PIC X(06).
+           05 WS-LSE-AGE          PIC 9(02).
+           05 WS-LSE-MOYENNE      PIC Z9,99.
+           05 WS-LSE-APPRECIATION PIC X(13).
+           05 FILLER              PIC X(65)      VALUE SPACES.
+
+      *Enregistrement de type 02 : détail d'une matière de l'étudiant
+       01 WS-LIGNE-SORTIE-MAT.
+           05 WS-LSM-TYPE         PIC X(02)      VALUE "02".
+           05 WS-LSM-MATIERE      PIC X(21).
+           05 WS-LSM-COEF         PIC 9,9.
+           05 WS-LSM-NOTE         PIC Z9,99.
+           05 WS-LSM-APPRECIATION PIC X(13).
+           05 FILLER              PIC X(56)      VALUE SPACES.
+
+      *Création des enregistrements du fichier d'état (etat.dat), qui
+      *reprennent les zones déjà validées de l'étudiant et de la
+      *matière (plus de virgule à revalider), ainsi que les entrées
+      *déjà constituées de la liste maîtresse des matières de la
+      *classe
+      *Enregistrement de type 01 : identité de l'étudiant déjà validée
+       01 WS-LIGNE-ETAT-ETUD.
+           05 WS-LEE-TYPE         PIC X(02)      VALUE "01".
+           05 WS-LEE-NOM          PIC X(07).
+           05 WS-LEE-PRENOM       PIC X(06).
+           05 WS-LEE-AGE          PIC 9(02).
+           05 WS-LEE-TRIMESTRE    PIC 9(01).
+           05 FILLER              PIC X(22)      VALUE SPACES.
+
+      *Enregistrement de type 02 : matière déjà validée de l'étudiant
+      *courant (dans le même ordre que le fichier d'entrée)
+       01 WS-LIGNE-ETAT-MAT.
+           05 WS-LEM-TYPE         PIC X(02)      VALUE "02".
+           05 WS-LEM-MATIERE      PIC X(21).
+           05 WS-LEM-COEF         PIC 9V9.
+           05 WS-LEM-NOTE         PIC 99V99.
+           05 FILLER              PIC X(11)      VALUE SPACES.
+
+      *Enregistrement de type 03 : matière déjà présente dans la
+      *liste maîtresse des matières de la classe
+       01 WS-LIGNE-ETAT-MAT-CLS.
+           05 WS-LEC-TYPE         PIC X(02)      VALUE "03".
+           05 WS-LEC-NOM          PIC X(21).
+           05 WS-LEC-COEF         PIC 9V9.
+           05 FILLER              PIC X(15)      VALUE SPACES.
+
+      *Enregistrement de type 04 : totaux de contrôle accumulés
+      *jusqu'à ce point de contrôle (nombre de lignes de cours lues
+      *et nombre de lignes rejetées), afin que 0600-TOTAUX-CONTROLE
+      *reste exact après une reprise
+       01 WS-LIGNE-ETAT-TOTAUX.
+           05 WS-LET-TYPE           PIC X(02)      VALUE "04".
+           05 WS-LET-LIGNES-COURS   PIC 9(05).
+           05 WS-LET-REJET          PIC 9(03).
+           05 FILLER                PIC X(30)      VALUE SPACES.
+
+      *Création du tableau de classement des étudiants par moyenne
+      *décroissante, utilisé pour éditer le classement de fin de
+      *trimestre affiché à l'administration
+       01  WS-CLASSEMENT.
+           05 WS-NBRE-CLASSEMENT   PIC 9(03)        VALUE 0.
+           05 WS-CLS-ETUDIANT OCCURS 1 TO 999 TIMES
+                               DEPENDING ON WS-NBRE-CLASSEMENT.
+               10 WS-CLS-NOM       PIC X(07).
+               10 WS-CLS-PRENOM    PIC X(06).
+               10 WS-CLS-MOYENNE   PIC 99V99.
+
+       01 WS-ENTETE-RANG          PIC X(05)      VALUE "Rang".
+
+      *Table de travail utilisée pour trier les matières d'un même
+      *étudiant par le verbe SORT (remplace l'ancien tri à bulles) :
+      *les matières actives de l'étudiant y sont recopiées, triées,
+      *puis reversées dans le tableau principal
+       01  WS-TRI-MATIERES.
+           05 WS-NBRE-TRI-MATIERE  PIC 9(03)        VALUE 0.
+           05 WS-TRI-COURS OCCURS 0 TO 999 TIMES
+                            DEPENDING ON WS-NBRE-TRI-MATIERE.
+               10 WS-TRI-MATIERE   PIC X(21).
+               10 WS-TRI-COEF      PIC 9V9.
+               10 WS-TRI-NOTE      PIC 99V99.
+
+      *Création du tableau historique des moyennes par trimestre,
+      *chargé depuis le fichier historique en début de traitement et
+      *réécrit en fin de traitement - permet d'éditer le bulletin de
+      *progression annuel d'un élève d'un trimestre à l'autre
+       01  WS-HISTORIQUE-DONNEES.
+           05 WS-NBRE-HISTORIQUE   PIC 9(03)        VALUE 0.
+           05 WS-HISTO OCCURS 0 TO 999 TIMES
+                        DEPENDING ON WS-NBRE-HISTORIQUE.
+               10 WS-HISTO-NOM      PIC X(07).
+               10 WS-HISTO-PRENOM   PIC X(06).
+               10 WS-HISTO-MOY-T1   PIC 99V99.
+               10 WS-HISTO-MOY-T2   PIC 99V99.
+               10 WS-HISTO-MOY-T3   PIC 99V99.
+
+       01 WS-TROUVE-HISTORIQUE     PIC X(01)      VALUE 'N'.
+           88 WS-HISTORIQUE-TROUVE VALUE 'O'.
+
+       01 WS-ENTETE-BULLETIN-ANNUEL PIC X(40)
+              VALUE "Bulletin de progression annuel :".
+       01 WS-ENTETE-TRIMESTRE      PIC X(30)
+              VALUE "Trim.1  Trim.2  Trim.3".
 
       *Création d'index pour parcourir le tableau selon les dimensions
-       77 WS-IDX-ETUD            PIC 9(03)        VALUE 0.      
+       77 WS-IDX-ETUD            PIC 9(03)        VALUE 0.
        77 WS-IDX-COURS           PIC 9(03)        VALUE 0.
-       
-       77 WS-IDX-COURS2          PIC 9(03)        VALUE 0.
-       77 WS-IDX-INCREMENT       PIC 9(03)        VALUE 0.
+       77 WS-IDX-RANG            PIC 9(03)        VALUE 0.
+       77 WS-IDX-MATIERE-CLASSE  PIC 9(03)        VALUE 0.
+       77 WS-IDX-REPRISE         PIC 9(07)        VALUE 0.
+       77 WS-IDX-HISTORIQUE      PIC 9(03)        VALUE 0.
+       77 WS-IDX-HISTO-TROUVE    PIC 9(03)        VALUE 0.
+       77 WS-IDX-ETUD-RECH       PIC 9(03)        VALUE 0.
+       77 WS-IDX-COURS-RECH      PIC 9(03)        VALUE 0.
+       77 WS-NBRE-ETUD-MATIERE   PIC 9(03)        VALUE 0.
+       77 WS-IDX-ETAT-ETUD       PIC 9(03)        VALUE 0.
+       77 WS-IDX-ETAT-COURS      PIC 9(03)        VALUE 0.
+       77 WS-IDX-ETAT-MAT-CLS    PIC 9(03)        VALUE 0.
 
 
       *01 WS-DUMMY           PIC X.
@@ -163,45 +473,116 @@
       ****************************************************************** 
        PROCEDURE DIVISION.
 
+       PERFORM 0090-CHARGE-HISTORIQUE-DEBUT
+          THRU 0090-CHARGE-HISTORIQUE-FIN.
+
        PERFORM 0100-LECTURE-DEBUT
           THRU 0100-LECTURE-FIN.
- 
+
        PERFORM 0200-MOYENNE-ETU-DEBUT
           THRU 0200-MOYENNE-ETU-FIN.
- 
+
+       PERFORM 0220-CLASSEMENT-DEBUT
+          THRU 0220-CLASSEMENT-FIN.
+
        PERFORM 0300-MOYENNE-MAT-DEBUT
-          THRU 0300-MOYENNE-MAT-FIN.  
+          THRU 0300-MOYENNE-MAT-FIN.
 
-       
-       STOP RUN. 
+       PERFORM 0400-ECRITURE-SORTIE-DEBUT
+          THRU 0400-ECRITURE-SORTIE-FIN.
 
+       PERFORM 0500-MAJ-HISTORIQUE-DEBUT
+          THRU 0500-MAJ-HISTORIQUE-FIN.
 
-      ****************************************************************** 
+       PERFORM 0600-TOTAUX-CONTROLE-DEBUT
+          THRU 0600-TOTAUX-CONTROLE-FIN.
+
+
+       STOP RUN.
+
+
+      ******************************************************************
       *                          PARAGRAPHES                           *
-      ****************************************************************** 
+      ******************************************************************
+
+      *Chargement du fichier historique des moyennes trimestrielles,
+      *s'il existe déjà (première exécution de l'année sinon)
+       0090-CHARGE-HISTORIQUE-DEBUT.
+
+       MOVE 0 TO WS-NBRE-HISTORIQUE.
+
+       OPEN INPUT FICHIER-HISTORIQUE.
+       IF F-STATUT-HISTORIQUE-OK
+
+           PERFORM UNTIL F-STATUT-HISTORIQUE-FF
+
+               READ FICHIER-HISTORIQUE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      ADD 1 TO WS-NBRE-HISTORIQUE
+                      MOVE FH-NOM
+                      TO   WS-HISTO-NOM(WS-NBRE-HISTORIQUE)
+                      MOVE FH-PRENOM
+                      TO   WS-HISTO-PRENOM(WS-NBRE-HISTORIQUE)
+                      MOVE FH-MOYENNE-T1
+                      TO   WS-HISTO-MOY-T1(WS-NBRE-HISTORIQUE)
+                      MOVE FH-MOYENNE-T2
+                      TO   WS-HISTO-MOY-T2(WS-NBRE-HISTORIQUE)
+                      MOVE FH-MOYENNE-T3
+                      TO   WS-HISTO-MOY-T3(WS-NBRE-HISTORIQUE)
+               END-READ
+
+           END-PERFORM
+
+           CLOSE FICHIER-HISTORIQUE
+       END-IF.
+
+       0090-CHARGE-HISTORIQUE-FIN.
+       EXIT.
 
+      ******************************************************************
        0100-LECTURE-DEBUT.
 
+      *Recherche d'un point de contrôle laissé par une exécution
+      *précédente interrompue avant la fin du fichier
+       PERFORM 0105-REPRISE-DEBUT
+          THRU 0105-REPRISE-FIN.
+
        DISPLAY "Ouverture du fichier :".
        OPEN INPUT FICHIER-ENTREE.
 
-       
+      *Le fichier d'entrée doit pouvoir être ouvert correctement ;
+      *sinon le traitement est abandonné proprement, sans passer par
+      *la lecture ni par la reprise sur incident
+       IF NOT F-STATUT-ENTREE-OK
+           DISPLAY "Erreur a l'ouverture du fichier d'entree - statut "
+                   F-STATUT-ENTREE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+
+       IF WS-NBRE-LIGNES-REPRISE NOT = 0
+           PERFORM 0106-SAUT-LIGNES-DEBUT
+              THRU 0106-SAUT-LIGNES-FIN
+       END-IF
 
        PERFORM UNTIL F-STATUT-ENTREE-FF
 
         READ FICHIER-ENTREE
-           AT END 
-             
+           AT END
+
              DISPLAY "Fin de fichier atteinte."
-             DISPLAY "Statut : " F-STATUT-ENTREE 
+             DISPLAY "Statut : " F-STATUT-ENTREE
              DISPLAY "Lecture du fichier :"
 
-           NOT AT END 
+           NOT AT END
+             ADD 1 TO WS-NBRE-LIGNES-LUES
+
              PERFORM 0110-TRAITEMENT-LECT-DEBUT
-               THRU  0110-TRAITEMENT-LECT-FIN 
-               
-   
-        END-READ 
+               THRU  0110-TRAITEMENT-LECT-FIN
+
+        END-READ
        END-PERFORM.
 
        DISPLAY "Fin de lecture du fichier.".
@@ -209,7 +590,12 @@
        CLOSE FICHIER-ENTREE.
        DISPLAY "Fermeture du fichier.".
 
-       
+      *Le fichier a été lu intégralement : le point de contrôle est
+      *remis à zéro pour que la prochaine exécution reparte du début
+       PERFORM 0108-EFFACE-CHECKPOINT-DEBUT
+          THRU 0108-EFFACE-CHECKPOINT-FIN.
+
+
        PERFORM 0120-TRI-DEBUT
           THRU 0120-TRI-FIN.
 
@@ -219,112 +605,516 @@
        0100-LECTURE-FIN.
        EXIT.
 
+      *-----------------------------------------------------------------
+      *Lecture du point de contrôle laissé par une exécution
+      *précédente ; à zéro si le fichier n'existe pas (première
+      *exécution ou reprise après un traitement complet)
+       0105-REPRISE-DEBUT.
+
+       MOVE 0 TO WS-NBRE-LIGNES-REPRISE.
+
+       OPEN INPUT FICHIER-CHECKPOINT.
+       IF F-STATUT-CHECKPOINT-OK
+           READ FICHIER-CHECKPOINT
+              AT END
+                  MOVE 0 TO WS-NBRE-LIGNES-REPRISE
+              NOT AT END
+                  MOVE F-CHECKPOINT TO WS-NBRE-LIGNES-REPRISE
+           END-READ
+           CLOSE FICHIER-CHECKPOINT
+       END-IF.
+
+       0105-REPRISE-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Repositionnement sur le fichier d'entrée après le dernier point
+      *de contrôle. Les étudiants et matières déjà validés avant
+      *l'incident sont rechargés tels quels depuis le fichier d'état
+      *(0117), sans repasser par la validation ni par la recherche
+      *dans la liste maîtresse - seules les lignes déjà traitées du
+      *fichier d'entrée sont relues, et simplement ignorées, pour
+      *replacer le curseur de lecture séquentielle au bon endroit
+       0106-SAUT-LIGNES-DEBUT.
+
+       DISPLAY "Reprise après point de contrôle, ligne "
+               WS-NBRE-LIGNES-REPRISE " déjà traitée(s).".
+
+       PERFORM 0117-CHARGE-ETAT-DEBUT
+          THRU 0117-CHARGE-ETAT-FIN.
+
+       PERFORM VARYING WS-IDX-REPRISE FROM 1 BY 1
+               UNTIL WS-IDX-REPRISE > WS-NBRE-LIGNES-REPRISE
+                  OR F-STATUT-ENTREE-FF
+
+           READ FICHIER-ENTREE
+              AT END
+                  CONTINUE
+              NOT AT END
+                  ADD 1 TO WS-NBRE-LIGNES-LUES
+           END-READ
+
+       END-PERFORM.
+
+       0106-SAUT-LIGNES-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Rafraîchissement périodique du point de contrôle, tous les
+      *WS-INTERVALLE-CHECKPOINT étudiants complets, pour limiter le
+      *nombre de lignes à relire en cas de reprise sur un fichier
+      *volumineux. Appelé au début du traitement de chaque nouvel
+      *étudiant, la valeur mémorisée est donc toujours le nombre de
+      *lignes lues avant cet étudiant, de sorte qu'une reprise
+      *retombe sur le début d'un enregistrement '01'
+       0107-MAJ-CHECKPOINT-DEBUT.
+
+       ADD 1 TO WS-NBRE-ETUD-DEPUIS-CHECKPOINT.
+
+      *Le fichier d'état est écrit avant que le point de contrôle ne
+      *soit avancé, afin que celui-ci ne puisse jamais désigner une
+      *ligne au-delà de ce que le fichier d'état a réellement
+      *persisté - un abandon entre les deux écritures laisserait
+      *sinon une reprise sauter des étudiants sans avertissement
+       IF WS-NBRE-ETUD-DEPUIS-CHECKPOINT >= WS-INTERVALLE-CHECKPOINT
+           PERFORM 0115-ECRIT-ETAT-DEBUT
+              THRU 0115-ECRIT-ETAT-FIN
+           COMPUTE WS-VALEUR-CHECKPOINT = WS-NBRE-LIGNES-LUES - 1
+           PERFORM 0109-ECRIT-CHECKPOINT-DEBUT
+              THRU 0109-ECRIT-CHECKPOINT-FIN
+           MOVE 0 TO WS-NBRE-ETUD-DEPUIS-CHECKPOINT
+       END-IF.
+
+       0107-MAJ-CHECKPOINT-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Remise à zéro du point de contrôle et du fichier d'état après
+      *un traitement complet, pour qu'une prochaine exécution reparte
+      *du début sans trouver de cliché obsolète
+       0108-EFFACE-CHECKPOINT-DEBUT.
+
+       MOVE 0 TO WS-VALEUR-CHECKPOINT.
+       PERFORM 0109-ECRIT-CHECKPOINT-DEBUT
+          THRU 0109-ECRIT-CHECKPOINT-FIN.
+
+       OPEN OUTPUT FICHIER-ETAT.
+       CLOSE FICHIER-ETAT.
+
+       0108-EFFACE-CHECKPOINT-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Ecriture de WS-VALEUR-CHECKPOINT dans le fichier de point de
+      *contrôle
+       0109-ECRIT-CHECKPOINT-DEBUT.
+
+       OPEN OUTPUT FICHIER-CHECKPOINT.
+       MOVE WS-VALEUR-CHECKPOINT TO F-CHECKPOINT.
+       WRITE F-CHECKPOINT.
+       CLOSE FICHIER-CHECKPOINT.
+
+       0109-ECRIT-CHECKPOINT-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Ecriture, dans le fichier d'état, de tous les étudiants et
+      *matières déjà validés à ce point de contrôle, ainsi que de la
+      *liste maîtresse des matières de la classe déjà constituée. En
+      *cas de reprise, 0117-CHARGE-ETAT-DEBUT recharge ce cliché tel
+      *quel, sans revalider ni rechercher à nouveau chaque ligne du
+      *fichier d'entrée déjà traitée
+       0115-ECRIT-ETAT-DEBUT.
+
+       OPEN OUTPUT FICHIER-ETAT.
+
+       PERFORM VARYING WS-IDX-ETAT-ETUD FROM 1 BY 1
+               UNTIL WS-IDX-ETAT-ETUD > WS-NBRE-ETUDIANT
+
+           MOVE WS-NOM(WS-IDX-ETAT-ETUD)       TO WS-LEE-NOM
+           MOVE WS-PRENOM(WS-IDX-ETAT-ETUD)    TO WS-LEE-PRENOM
+           MOVE WS-AGE(WS-IDX-ETAT-ETUD)       TO WS-LEE-AGE
+           MOVE WS-TRIMESTRE(WS-IDX-ETAT-ETUD) TO WS-LEE-TRIMESTRE
+           WRITE F-ETAT FROM WS-LIGNE-ETAT-ETUD
+
+           PERFORM VARYING WS-IDX-ETAT-COURS FROM 1 BY 1
+                   UNTIL WS-IDX-ETAT-COURS >
+                         WS-NBRE-COURS-ETUD(WS-IDX-ETAT-ETUD)
+
+               MOVE WS-MATIERE(WS-IDX-ETAT-ETUD,WS-IDX-ETAT-COURS)
+               TO   WS-LEM-MATIERE
+               MOVE WS-COEF(WS-IDX-ETAT-ETUD,WS-IDX-ETAT-COURS)
+               TO   WS-LEM-COEF
+               MOVE WS-NOTE(WS-IDX-ETAT-ETUD,WS-IDX-ETAT-COURS)
+               TO   WS-LEM-NOTE
+               WRITE F-ETAT FROM WS-LIGNE-ETAT-MAT
+
+           END-PERFORM
+
+       END-PERFORM.
+
+       PERFORM VARYING WS-IDX-ETAT-MAT-CLS FROM 1 BY 1
+               UNTIL WS-IDX-ETAT-MAT-CLS > WS-NBRE-MATIERE-CLASSE
+
+           MOVE WS-MC-NOM(WS-IDX-ETAT-MAT-CLS)  TO WS-LEC-NOM
+           MOVE WS-MC-COEF(WS-IDX-ETAT-MAT-CLS) TO WS-LEC-COEF
+           WRITE F-ETAT FROM WS-LIGNE-ETAT-MAT-CLS
+
+       END-PERFORM.
+
+       MOVE WS-NBRE-LIGNES-COURS-LUES TO WS-LET-LIGNES-COURS.
+       MOVE WS-NBRE-REJET             TO WS-LET-REJET.
+       WRITE F-ETAT FROM WS-LIGNE-ETAT-TOTAUX.
+
+       CLOSE FICHIER-ETAT.
+
+       0115-ECRIT-ETAT-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Rechargement, depuis le fichier d'état, des étudiants et
+      *matières déjà validés ainsi que de la liste maîtresse déjà
+      *constituée, sans repasser par 0110/0112/0116 - appelé par
+      *0106-SAUT-LIGNES-DEBUT avant le repositionnement sur le
+      *fichier d'entrée
+       0117-CHARGE-ETAT-DEBUT.
+
+       MOVE 0 TO WS-NBRE-ETUDIANT.
+       MOVE 0 TO WS-NBRE-MATIERE-CLASSE.
+       MOVE 0 TO WS-NBRE-LIGNES-COURS-LUES.
+       MOVE 0 TO WS-NBRE-REJET.
+       MOVE 0 TO WS-IDX-ETAT-ETUD.
+
+       OPEN INPUT FICHIER-ETAT.
+
+       IF F-STATUT-ETAT-OK
+
+           PERFORM UNTIL F-STATUT-ETAT-FF
+
+               READ FICHIER-ETAT
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      EVALUATE F-ETAT(1:2)
+
+                          WHEN "01"
+                              MOVE F-ETAT TO WS-LIGNE-ETAT-ETUD
+                              ADD 1 TO WS-NBRE-ETUDIANT
+                              MOVE WS-NBRE-ETUDIANT TO WS-IDX-ETAT-ETUD
+                              MOVE 0 TO WS-IDX-ETAT-COURS
+                              MOVE WS-LEE-NOM
+                              TO   WS-NOM(WS-IDX-ETAT-ETUD)
+                              MOVE WS-LEE-PRENOM
+                              TO   WS-PRENOM(WS-IDX-ETAT-ETUD)
+                              MOVE WS-LEE-AGE
+                              TO   WS-AGE(WS-IDX-ETAT-ETUD)
+                              MOVE WS-LEE-TRIMESTRE
+                              TO   WS-TRIMESTRE(WS-IDX-ETAT-ETUD)
+                              MOVE 0
+                              TO   WS-NBRE-COURS-ETUD(WS-IDX-ETAT-ETUD)
+
+                          WHEN "02"
+                              MOVE F-ETAT TO WS-LIGNE-ETAT-MAT
+                              ADD 1 TO WS-IDX-ETAT-COURS
+                              MOVE WS-IDX-ETAT-COURS
+                              TO   WS-NBRE-COURS-ETUD(WS-IDX-ETAT-ETUD)
+                              MOVE WS-LEM-MATIERE
+                              TO   WS-MATIERE(WS-IDX-ETAT-ETUD,
+                                              WS-IDX-ETAT-COURS)
+                              MOVE WS-LEM-COEF
+                              TO   WS-COEF(WS-IDX-ETAT-ETUD,
+                                           WS-IDX-ETAT-COURS)
+                              MOVE WS-LEM-NOTE
+                              TO   WS-NOTE(WS-IDX-ETAT-ETUD,
+                                           WS-IDX-ETAT-COURS)
+
+                          WHEN "03"
+                              MOVE F-ETAT TO WS-LIGNE-ETAT-MAT-CLS
+                              ADD 1 TO WS-NBRE-MATIERE-CLASSE
+                              MOVE WS-LEC-NOM
+                              TO   WS-MC-NOM(WS-NBRE-MATIERE-CLASSE)
+                              MOVE WS-LEC-COEF
+                              TO   WS-MC-COEF(WS-NBRE-MATIERE-CLASSE)
+
+                          WHEN "04"
+                              MOVE F-ETAT TO WS-LIGNE-ETAT-TOTAUX
+                              MOVE WS-LET-LIGNES-COURS
+                              TO   WS-NBRE-LIGNES-COURS-LUES
+                              MOVE WS-LET-REJET TO WS-NBRE-REJET
+
+                      END-EVALUATE
+               END-READ
+
+           END-PERFORM
+
+           CLOSE FICHIER-ETAT
+
+       END-IF.
+
+      *WS-IDX-ETUD doit reprendre au dernier étudiant rechargé, pour
+      *que 0111-TRAITEMENT-ETUDIANT-DEBUT reprenne l'indexation à la
+      *bonne place au lieu d'écraser les étudiants déjà rechargés
+       MOVE WS-NBRE-ETUDIANT TO WS-IDX-ETUD.
+
+       0117-CHARGE-ETAT-FIN.
+       EXIT.
+
       *-----------------------------------------------------------------
        0110-TRAITEMENT-LECT-DEBUT.
-       EVALUATE TRUE 
-           WHEN F-ENTREE-1000(1:2) = 01 
-            MOVE 0 TO WS-NBRE-COURS
-            MOVE 0 TO WS-IDX-COURS
-       
-            ADD 1 TO WS-IDX-ETUD
-            ADD 1 TO WS-NBRE-ETUDIANT
+       EVALUATE TRUE
+           WHEN F-ENTREE-1000(1:2) = 01
+            PERFORM 0111-TRAITEMENT-ETUDIANT-DEBUT
+               THRU 0111-TRAITEMENT-ETUDIANT-FIN
 
-            MOVE F-ENTREE-1000(3:7) TO WS-NOM(WS-IDX-ETUD)
-            MOVE F-ENTREE-1000(10:6) TO WS-PRENOM(WS-IDX-ETUD)
-            MOVE F-ENTREE-1000(16:2)TO WS-AGE(WS-IDX-ETUD)
-       
-            
-            
-           WHEN F-ENTREE-1000(1:2) = 02 
-              
-            ADD 1 TO WS-IDX-COURS      
-            ADD 1 TO WS-NBRE-COURS
+           WHEN F-ENTREE-1000(1:2) = 02
+            PERFORM 0112-TRAITEMENT-COURS-DEBUT
+               THRU 0112-TRAITEMENT-COURS-FIN
 
-            MOVE F-ENTREE-1000(3:21)
-            TO   WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS)
-       
-            MOVE F-ENTREE-1000(24:3)
-            TO WS-COEF(WS-IDX-ETUD,WS-IDX-COURS)
+           WHEN OTHER
+            MOVE "Code enregistrement inconnu" TO WS-MOTIF-REJET
+            PERFORM 0113-REJET-LIGNE-DEBUT
+               THRU 0113-REJET-LIGNE-FIN
 
-           
-            MOVE F-ENTREE-1000(27:5)
-            TO WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
-                 
-                
        END-EVALUATE.
 
 
        0110-TRAITEMENT-LECT-FIN.
        EXIT.
 
-      *----------------------------------------------------------------- 
-       0120-TRI-DEBUT.
+      *-----------------------------------------------------------------
+      *Traitement d'un enregistrement de type 01 (identité de l'étudiant)
+       0111-TRAITEMENT-ETUDIANT-DEBUT.
 
-       SORT WS-ETUDIANT ON ASCENDING KEY WS-NOM.
+       PERFORM 0107-MAJ-CHECKPOINT-DEBUT
+          THRU 0107-MAJ-CHECKPOINT-FIN
 
-       
-       PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1 
-               UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
-           
-           PERFORM VARYING WS-IDX-COURS FROM 1 BY 1 
-               UNTIL WS-IDX-COURS > WS-NBRE-COURS - 1
+       MOVE 0 TO WS-NBRE-COURS
+       MOVE 0 TO WS-IDX-COURS
 
-               MOVE WS-IDX-COURS TO WS-IDX-INCREMENT
-               ADD 1 TO WS-IDX-INCREMENT
-               
-               PERFORM VARYING WS-IDX-COURS2 FROM WS-IDX-INCREMENT BY 1 
-               UNTIL WS-IDX-COURS2 > WS-NBRE-COURS
+       ADD 1 TO WS-IDX-ETUD
+       ADD 1 TO WS-NBRE-ETUDIANT
 
+       MOVE 0 TO WS-NBRE-COURS-ETUD(WS-IDX-ETUD)
 
-                   IF WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS) > 
-                      WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS2) 
+       MOVE F-ENTREE-1000(3:7)  TO WS-NOM(WS-IDX-ETUD)
+       MOVE F-ENTREE-1000(10:6) TO WS-PRENOM(WS-IDX-ETUD)
+       MOVE F-ENTREE-1000(16:2) TO WS-AGE(WS-IDX-ETUD)
 
-                       PERFORM 0125-ECHANGE-TRI-DEBUT
-                          THRU 0125-ECHANGE-TRI-FIN
+      *Le trimestre est absent des enregistrements antérieurs à sa
+      *mise en place : à défaut de chiffre valide, on suppose le
+      *premier trimestre
+       IF F-ENTREE-1000(18:1) IS NUMERIC
+           MOVE F-ENTREE-1000(18:1) TO WS-TRIMESTRE(WS-IDX-ETUD)
+       ELSE
+           MOVE 1 TO WS-TRIMESTRE(WS-IDX-ETUD)
+       END-IF.
 
-                   END-IF 
-               END-PERFORM 
-           END-PERFORM 
+       0111-TRAITEMENT-ETUDIANT-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Traitement d'un enregistrement de type 02 (matière de l'étudiant)
+      *Le coefficient et la note sont validés avant d'être exploités :
+      *un coefficient non numérique ou nul, ou une note non numérique
+      *ou hors de la fourchette 00,00 à 20,00, entraîne le rejet de la
+      *ligne au lieu de polluer les moyennes
+       0112-TRAITEMENT-COURS-DEBUT.
+
+       MOVE F-ENTREE-1000(24:3) TO WS-COEF-ALPHA
+       MOVE F-ENTREE-1000(27:5) TO WS-NOTE-ALPHA
+
+       EVALUATE TRUE
+           WHEN WS-COEF-C1 NOT NUMERIC
+             OR WS-COEF-C2 NOT NUMERIC
+            MOVE "Coefficient non numerique" TO WS-MOTIF-REJET
+            PERFORM 0113-REJET-LIGNE-DEBUT
+               THRU 0113-REJET-LIGNE-FIN
+
+           WHEN WS-NOTE-C1 NOT NUMERIC
+             OR WS-NOTE-C2 NOT NUMERIC
+             OR WS-NOTE-C3 NOT NUMERIC
+             OR WS-NOTE-C4 NOT NUMERIC
+            MOVE "Note non numerique" TO WS-MOTIF-REJET
+            PERFORM 0113-REJET-LIGNE-DEBUT
+               THRU 0113-REJET-LIGNE-FIN
+
+           WHEN WS-COEF-ALPHA(2:1) NOT = ","
+            MOVE "Separateur decimal du coefficient invalide"
+            TO   WS-MOTIF-REJET
+            PERFORM 0113-REJET-LIGNE-DEBUT
+               THRU 0113-REJET-LIGNE-FIN
+
+           WHEN WS-NOTE-ALPHA(3:1) NOT = ","
+            MOVE "Separateur decimal de la note invalide"
+            TO   WS-MOTIF-REJET
+            PERFORM 0113-REJET-LIGNE-DEBUT
+               THRU 0113-REJET-LIGNE-FIN
+
+           WHEN OTHER
+            MOVE WS-COEF-ALPHA TO WS-COEF-VALIDE
+            MOVE WS-NOTE-ALPHA TO WS-NOTE-VALIDE
+
+            EVALUATE TRUE
+                WHEN WS-COEF-VALIDE = 0
+                 MOVE "Coefficient nul" TO WS-MOTIF-REJET
+                 PERFORM 0113-REJET-LIGNE-DEBUT
+                    THRU 0113-REJET-LIGNE-FIN
+
+                WHEN WS-NOTE-VALIDE > 20
+                 MOVE "Note hors norme (superieure a 20)"
+                 TO   WS-MOTIF-REJET
+                 PERFORM 0113-REJET-LIGNE-DEBUT
+                    THRU 0113-REJET-LIGNE-FIN
+
+                WHEN OTHER
+                 ADD 1 TO WS-IDX-COURS
+                 ADD 1 TO WS-NBRE-COURS
+                 ADD 1 TO WS-NBRE-COURS-ETUD(WS-IDX-ETUD)
+                 ADD 1 TO WS-NBRE-LIGNES-COURS-LUES
+
+                 MOVE F-ENTREE-1000(3:21)
+                 TO   WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS)
+
+                 MOVE WS-COEF-VALIDE
+                 TO   WS-COEF(WS-IDX-ETUD,WS-IDX-COURS)
+
+                 MOVE WS-NOTE-VALIDE
+                 TO   WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
+
+                 PERFORM 0116-MAJ-MATIERE-CLASSE-DEBUT
+                    THRU 0116-MAJ-MATIERE-CLASSE-FIN
+
+            END-EVALUATE
+       END-EVALUATE.
+
+       0112-TRAITEMENT-COURS-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Enregistrement d'une ligne rejetée dans la liste de rejet
+       0113-REJET-LIGNE-DEBUT.
+
+       ADD 1 TO WS-NBRE-REJET
+       MOVE F-ENTREE-1000  TO WS-REJET-LIGNE(WS-NBRE-REJET)
+       MOVE WS-MOTIF-REJET TO WS-REJET-MOTIF(WS-NBRE-REJET)
+
+       DISPLAY "Enregistrement rejeté - ligne " WS-NBRE-LIGNES-LUES
+               " - " WS-MOTIF-REJET.
+       DISPLAY "  " WS-REJET-LIGNE(WS-NBRE-REJET).
+
+       0113-REJET-LIGNE-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Déduction de l'appréciation littérale correspondant à une
+      *moyenne ou une note sur 20 (Félicitations/Bien/Passable/
+      *Insuffisant). Utilisé par tout traitement ayant besoin de
+      *traduire une valeur chiffrée en appréciation, afin que le
+      *barème ne soit maintenu qu'à un seul endroit du programme.
+      *En entrée : WS-APPRECIATION-MOYENNE - en sortie : WS-APPRECIATION-LIBELLE
+       0114-DEDUIT-APPRECIATION-DEBUT.
+
+       EVALUATE TRUE
+           WHEN WS-APPRECIATION-MOYENNE >= 16
+               MOVE "Felicitations" TO WS-APPRECIATION-LIBELLE
+           WHEN WS-APPRECIATION-MOYENNE >= 14
+               MOVE "Bien"          TO WS-APPRECIATION-LIBELLE
+           WHEN WS-APPRECIATION-MOYENNE >= 10
+               MOVE "Passable"      TO WS-APPRECIATION-LIBELLE
+           WHEN OTHER
+               MOVE "Insuffisant"   TO WS-APPRECIATION-LIBELLE
+       END-EVALUATE.
+
+       0114-DEDUIT-APPRECIATION-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Mise à jour de la liste maîtresse des matières de la classe :
+      *la première occurrence d'une matière fixe son coefficient pour
+      *toute la classe, quel que soit l'étudiant qui la porte
+       0116-MAJ-MATIERE-CLASSE-DEBUT.
+
+       MOVE 'N' TO WS-TROUVE-MATIERE-CLASSE.
+
+       PERFORM VARYING WS-IDX-MATIERE-CLASSE FROM 1 BY 1
+               UNTIL WS-IDX-MATIERE-CLASSE > WS-NBRE-MATIERE-CLASSE
+
+           IF WS-MC-NOM(WS-IDX-MATIERE-CLASSE) =
+              WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS)
+               MOVE 'O' TO WS-TROUVE-MATIERE-CLASSE
+           END-IF
 
        END-PERFORM.
 
+       IF NOT WS-MATIERE-CLASSE-TROUVEE
+           ADD 1 TO WS-NBRE-MATIERE-CLASSE
+           MOVE WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS)
+           TO   WS-MC-NOM(WS-NBRE-MATIERE-CLASSE)
+           MOVE WS-COEF(WS-IDX-ETUD,WS-IDX-COURS)
+           TO   WS-MC-COEF(WS-NBRE-MATIERE-CLASSE)
+       END-IF.
 
-       0120-TRI-FIN.
+       0116-MAJ-MATIERE-CLASSE-FIN.
        EXIT.
 
       *-----------------------------------------------------------------
-       0125-ECHANGE-TRI-DEBUT.
+       0120-TRI-DEBUT.
 
-       MOVE WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS)
-       TO   WS-MATIERE-TEMPO.
+       SORT WS-ETUDIANT ON ASCENDING KEY WS-NOM.
 
-       MOVE WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
-       TO   WS-NOTE-TEMPO.
+      *Tri des matières de chaque étudiant par le verbe SORT plutôt
+      *que par un tri à bulles, afin de rester performant même pour
+      *un grand nombre de matières
+       PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1
+               UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
 
-       MOVE WS-COEF(WS-IDX-ETUD,WS-IDX-COURS)
-       TO   WS-COEF-TEMPO.
+           PERFORM 0121-TRI-MATIERES-ETUD-DEBUT
+              THRU 0121-TRI-MATIERES-ETUD-FIN
 
-       MOVE WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS2)
-       TO   WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS).
+       END-PERFORM.
 
-       MOVE WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS2)
-       TO   WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS).
 
-       MOVE WS-COEF(WS-IDX-ETUD,WS-IDX-COURS2)
-       TO   WS-COEF(WS-IDX-ETUD,WS-IDX-COURS).
+       0120-TRI-FIN.
+       EXIT.
 
-       MOVE WS-MATIERE-TEMPO
-       TO   WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS2).
+      *-----------------------------------------------------------------
+      *Tri des matières de l'étudiant courant : ses matières actives
+      *sont recopiées dans la table de travail WS-TRI-COURS, dont la
+      *taille suit exactement leur nombre, puis triées par le verbe
+      *SORT et reversées à leur place dans le tableau principal
+       0121-TRI-MATIERES-ETUD-DEBUT.
 
-       MOVE WS-NOTE-TEMPO
-       TO   WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS2).
+       MOVE WS-NBRE-COURS-ETUD(WS-IDX-ETUD) TO WS-NBRE-TRI-MATIERE.
 
-       MOVE WS-COEF-TEMPO
-       TO   WS-COEF(WS-IDX-ETUD,WS-IDX-COURS2).
+       PERFORM VARYING WS-IDX-COURS FROM 1 BY 1
+               UNTIL WS-IDX-COURS > WS-NBRE-COURS-ETUD(WS-IDX-ETUD)
 
+           MOVE WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS)
+           TO   WS-TRI-MATIERE(WS-IDX-COURS)
+           MOVE WS-COEF(WS-IDX-ETUD,WS-IDX-COURS)
+           TO   WS-TRI-COEF(WS-IDX-COURS)
+           MOVE WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
+           TO   WS-TRI-NOTE(WS-IDX-COURS)
 
-       0125-ECHANGE-TRI-FIN.
+       END-PERFORM.
+
+       SORT WS-TRI-COURS ON ASCENDING KEY WS-TRI-MATIERE.
+
+       PERFORM VARYING WS-IDX-COURS FROM 1 BY 1
+               UNTIL WS-IDX-COURS > WS-NBRE-COURS-ETUD(WS-IDX-ETUD)
+
+           MOVE WS-TRI-MATIERE(WS-IDX-COURS)
+           TO   WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS)
+           MOVE WS-TRI-COEF(WS-IDX-COURS)
+           TO   WS-COEF(WS-IDX-ETUD,WS-IDX-COURS)
+           MOVE WS-TRI-NOTE(WS-IDX-COURS)
+           TO   WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
+
+       END-PERFORM.
+
+       0121-TRI-MATIERES-ETUD-FIN.
        EXIT.
+
       *-----------------------------------------------------------------
        0130-AFFICHE-DEBUT.
 
@@ -381,10 +1171,10 @@
         MOVE 0 TO WS-SOMME 
         MOVE 0 TO WS-TOT-COEF
       
-        PERFORM VARYING WS-IDX-COURS FROM 1 BY 1 
-            UNTIL WS-IDX-COURS > WS-NBRE-COURS 
+        PERFORM VARYING WS-IDX-COURS FROM 1 BY 1
+            UNTIL WS-IDX-COURS > WS-NBRE-COURS-ETUD(WS-IDX-ETUD)
+
 
-           
            COMPUTE WS-NOTE-POND(WS-IDX-ETUD,WS-IDX-COURS) =
                    WS-COEF(WS-IDX-ETUD,WS-IDX-COURS) * 
                    WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
@@ -402,10 +1192,21 @@
         END-PERFORM 
      
        
-        COMPUTE WS-MOYENNE(WS-IDX-ETUD) ROUNDED =
-                WS-SOMME / WS-TOT-COEF
+      *Protection contre la division par zéro lorsque tous les cours
+      *de l'étudiant ont été rejetés lors de la lecture
+        IF WS-TOT-COEF NOT = 0
+            COMPUTE WS-MOYENNE(WS-IDX-ETUD) ROUNDED =
+                    WS-SOMME / WS-TOT-COEF
+        ELSE
+            MOVE 0 TO WS-MOYENNE(WS-IDX-ETUD)
+        END-IF
+
+      *Déduction de l'appréciation de l'étudiant à partir de sa moyenne
+        MOVE WS-MOYENNE(WS-IDX-ETUD) TO WS-APPRECIATION-MOYENNE
+        PERFORM 0114-DEDUIT-APPRECIATION-DEBUT
+           THRU 0114-DEDUIT-APPRECIATION-FIN
+        MOVE WS-APPRECIATION-LIBELLE TO WS-APPRECIATION(WS-IDX-ETUD)
 
-               
        END-PERFORM.
       
        PERFORM 0210-AFFICHE-MOY-ETUD-DEBUT
@@ -440,41 +1241,113 @@
 
            DISPLAY WS-ENTETE-MOYENNE
            DISPLAY WS-MOYENNE(WS-IDX-ETUD)
-            
+                   SPACES WITH NO ADVANCING
+                   WS-APPRECIATION(WS-IDX-ETUD)
+
            DISPLAY WS-TIRET
-      
+
        END-PERFORM.
-       
+
        0210-AFFICHE-MOY-ETUD-FIN.
        EXIT.
 
       *-----------------------------------------------------------------
+      *Classement des étudiants par moyenne décroissante - c'est la
+      *liste que l'administration affiche en fin de trimestre
+       0220-CLASSEMENT-DEBUT.
+
+       MOVE WS-NBRE-ETUDIANT TO WS-NBRE-CLASSEMENT.
+
+       PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1
+               UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
+
+           MOVE WS-NOM(WS-IDX-ETUD)     TO WS-CLS-NOM(WS-IDX-ETUD)
+           MOVE WS-PRENOM(WS-IDX-ETUD)  TO WS-CLS-PRENOM(WS-IDX-ETUD)
+           MOVE WS-MOYENNE(WS-IDX-ETUD) TO WS-CLS-MOYENNE(WS-IDX-ETUD)
+
+       END-PERFORM.
+
+       SORT WS-CLS-ETUDIANT ON DESCENDING KEY WS-CLS-MOYENNE.
+
+       DISPLAY "Classement de la classe :".
+       DISPLAY WS-ETOILE.
+       DISPLAY WS-ENTETE-RANG WITH NO ADVANCING
+               WS-ENTETE-NOM  WITH NO ADVANCING
+               WS-ENTETE-PRENOM WITH NO ADVANCING
+               WS-ENTETE-MOYENNE.
+       DISPLAY WS-ETOILE.
+
+       PERFORM VARYING WS-IDX-RANG FROM 1 BY 1
+               UNTIL WS-IDX-RANG > WS-NBRE-CLASSEMENT
+
+           DISPLAY WS-IDX-RANG SPACES WITH NO ADVANCING
+                   WS-CLS-NOM(WS-IDX-RANG) SPACES WITH NO ADVANCING
+                   WS-CLS-PRENOM(WS-IDX-RANG) SPACES WITH NO ADVANCING
+                   WS-CLS-MOYENNE(WS-IDX-RANG)
+
+       END-PERFORM.
+
+       DISPLAY WS-TIRET.
+
+       0220-CLASSEMENT-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Moyenne de chaque matière de la liste maîtresse, agrégée par
+      *nom de matière et non plus par position dans le tableau trié
+      *d'un étudiant en particulier : chaque matière de la liste est
+      *recherchée chez chaque étudiant, et seules les notes des
+      *étudiants qui la suivent réellement entrent dans la moyenne -
+      *ceci reste juste même si les étudiants n'ont pas tous le même
+      *nombre de matières, ni les mêmes matières, ni dans le même ordre
        0300-MOYENNE-MAT-DEBUT.
-      
-       
-       PERFORM VARYING WS-IDX-COURS FROM 1 BY 1 
-               UNTIL WS-IDX-COURS > WS-NBRE-COURS
-           
+
+       PERFORM VARYING WS-IDX-MATIERE-CLASSE FROM 1 BY 1
+               UNTIL WS-IDX-MATIERE-CLASSE > WS-NBRE-MATIERE-CLASSE
+
            MOVE 0 TO WS-SOMME
-           PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1 
-                   UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
+           MOVE 0 TO WS-NBRE-ETUD-MATIERE
+
+           PERFORM VARYING WS-IDX-ETUD-RECH FROM 1 BY 1
+                   UNTIL WS-IDX-ETUD-RECH > WS-NBRE-ETUDIANT
+
+               PERFORM VARYING WS-IDX-COURS-RECH FROM 1 BY 1
+                       UNTIL WS-IDX-COURS-RECH >
+                             WS-NBRE-COURS-ETUD(WS-IDX-ETUD-RECH)
+
+                   IF WS-MATIERE(WS-IDX-ETUD-RECH,WS-IDX-COURS-RECH) =
+                      WS-MC-NOM(WS-IDX-MATIERE-CLASSE)
+                       ADD WS-NOTE(WS-IDX-ETUD-RECH,WS-IDX-COURS-RECH)
+                       TO  WS-SOMME
+                       ADD 1 TO WS-NBRE-ETUD-MATIERE
+                   END-IF
+
+               END-PERFORM
+
+           END-PERFORM
+
+           MOVE WS-NBRE-ETUD-MATIERE
+           TO   WS-MC-NBRE-ETUD(WS-IDX-MATIERE-CLASSE)
+
+      *Protection contre la division par zéro si, par construction
+      *anormale de la liste maîtresse, aucun étudiant ne suit
+      *finalement cette matière
+           IF WS-NBRE-ETUD-MATIERE NOT = 0
+               COMPUTE WS-MC-MOYENNE(WS-IDX-MATIERE-CLASSE) ROUNDED =
+                       WS-SOMME / WS-NBRE-ETUD-MATIERE
+           ELSE
+               MOVE 0 TO WS-MC-MOYENNE(WS-IDX-MATIERE-CLASSE)
+           END-IF
 
-      *    DISPLAY WS-NOTE(WS-IDX-ETUD, WS-IDX-COURS)
-      *    ACCEPT WS-DUMMY
-               ADD WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
-               TO  WS-SOMME
-      *        DISPLAY "somme/matiere" WS-SOM-NOTE-MAT
-           END-PERFORM     
-           COMPUTE WS-MOY-MAT(WS-IDX-ETUD,WS-IDX-COURS) ROUNDED = 
-                   WS-SOMME / WS-NBRE-ETUDIANT
-      *    DISPLAY "moy/mat" WS-MOY-MAT(WS-IDX-ETUD,WS-IDX-COURS)
-            
        END-PERFORM.
 
 
        PERFORM 0310-MOYENNE-CLASSE-DEBUT
           THRU 0310-MOYENNE-CLASSE-FIN.
 
+       PERFORM 0330-STATISTIQUES-CLASSE-DEBUT
+          THRU 0330-STATISTIQUES-CLASSE-FIN.
+
        PERFORM 0320-AFFICHE-MOY-MAT-DEBUT
           THRU 0320-AFFICHE-MOY-MAT-FIN.
 
@@ -488,59 +1361,336 @@
 
        MOVE 0 TO WS-SOMME.
        MOVE 0 TO WS-TOT-COEF.
-       PERFORM VARYING WS-IDX-COURS FROM 1 BY 1 
-               UNTIL WS-IDX-COURS > WS-NBRE-COURS
-           
 
-           COMPUTE WS-MOY-MAT-POND(WS-IDX-ETUD,WS-IDX-COURS) =
-                   WS-COEF(1,WS-IDX-COURS) * 
-                   WS-MOY-MAT(WS-IDX-ETUD,WS-IDX-COURS)
-           
-           
+      *La classe est pondérée matière par matière à partir de la
+      *liste maîtresse elle-même (nom et coefficient), et non plus à
+      *partir de la ligne d'un étudiant en particulier - ceci reste
+      *correct même si un étudiant ne suit pas toutes les matières
+      *de la classe ou n'est pas le premier du tableau trié
+       PERFORM VARYING WS-IDX-MATIERE-CLASSE FROM 1 BY 1
+               UNTIL WS-IDX-MATIERE-CLASSE > WS-NBRE-MATIERE-CLASSE
 
-           ADD WS-MOY-MAT-POND(WS-IDX-ETUD,WS-IDX-COURS)
-           TO  WS-SOMME
-      *    DISPLAY WS-SOMME
-           
-           ADD WS-COEF(1,WS-IDX-COURS)
-           TO  WS-TOT-COEF 
-      *    DISPLAY WS-TOT-COEF 
+           PERFORM 0118-RECHERCHE-MOY-MATIERE-DEBUT
+              THRU 0118-RECHERCHE-MOY-MATIERE-FIN
 
+           IF WS-MOY-MATIERE-TROUVEE
+               COMPUTE WS-SOMME = WS-SOMME +
+                       (WS-MC-COEF(WS-IDX-MATIERE-CLASSE) *
+                        WS-MOY-MATIERE-COURANTE)
+      *        DISPLAY WS-SOMME
+
+               ADD WS-MC-COEF(WS-IDX-MATIERE-CLASSE)
+               TO  WS-TOT-COEF
+      *        DISPLAY WS-TOT-COEF
+           END-IF
 
        END-PERFORM.
 
-       COMPUTE WS-MOYENNE-CLASSE ROUNDED = WS-SOMME / WS-TOT-COEF.
-                
+      *Protection contre la division par zéro lorsque la liste
+      *maîtresse des matières est vide
+       IF WS-TOT-COEF NOT = 0
+           COMPUTE WS-MOYENNE-CLASSE ROUNDED = WS-SOMME / WS-TOT-COEF
+       ELSE
+           MOVE 0 TO WS-MOYENNE-CLASSE
+       END-IF
 
 
        0310-MOYENNE-CLASSE-FIN.
        EXIT.
 
       *-----------------------------------------------------------------
+      *Statistiques de la classe : moyenne la plus faible et la plus
+      *forte, effectifs au-dessus et en dessous de la moyenne de
+      *classe, et effectifs admis/ajournés par rapport au seuil de
+      *passage
+       0330-STATISTIQUES-CLASSE-DEBUT.
+
+       MOVE 0 TO WS-MOYENNE-MINI.
+       MOVE 0 TO WS-MOYENNE-MAXI.
+       MOVE 0 TO WS-NBRE-AU-DESSUS.
+       MOVE 0 TO WS-NBRE-EN-DESSOUS.
+       MOVE 0 TO WS-NBRE-ADMIS.
+       MOVE 0 TO WS-NBRE-AJOURNES.
+
+      *Aucune moyenne n'est disponible pour amorcer les bornes
+      *mini/maxi lorsque la classe ne compte aucun étudiant
+       IF WS-NBRE-ETUDIANT > 0
+
+           MOVE WS-MOYENNE(1) TO WS-MOYENNE-MINI
+           MOVE WS-MOYENNE(1) TO WS-MOYENNE-MAXI
+
+           PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1
+                   UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
+
+               IF WS-MOYENNE(WS-IDX-ETUD) < WS-MOYENNE-MINI
+                   MOVE WS-MOYENNE(WS-IDX-ETUD) TO WS-MOYENNE-MINI
+               END-IF
+
+               IF WS-MOYENNE(WS-IDX-ETUD) > WS-MOYENNE-MAXI
+                   MOVE WS-MOYENNE(WS-IDX-ETUD) TO WS-MOYENNE-MAXI
+               END-IF
+
+               IF WS-MOYENNE(WS-IDX-ETUD) >= WS-MOYENNE-CLASSE
+                   ADD 1 TO WS-NBRE-AU-DESSUS
+               ELSE
+                   ADD 1 TO WS-NBRE-EN-DESSOUS
+               END-IF
+
+               IF WS-MOYENNE(WS-IDX-ETUD) >= WS-SEUIL-PASSAGE
+                   ADD 1 TO WS-NBRE-ADMIS
+               ELSE
+                   ADD 1 TO WS-NBRE-AJOURNES
+               END-IF
+
+           END-PERFORM
+
+           DISPLAY "Statistiques de la classe :"
+           DISPLAY WS-ETOILE
+           DISPLAY "Moyenne la plus faible  : " WS-MOYENNE-MINI
+           DISPLAY "Moyenne la plus forte   : " WS-MOYENNE-MAXI
+           DISPLAY "Au-dessus de la moyenne : " WS-NBRE-AU-DESSUS
+           DISPLAY "En dessous de la moyenne: " WS-NBRE-EN-DESSOUS
+           DISPLAY "Admis                   : " WS-NBRE-ADMIS
+           DISPLAY "Ajournes                : " WS-NBRE-AJOURNES
+           DISPLAY WS-TIRET
+
+       ELSE
+           DISPLAY "Statistiques de la classe : aucun étudiant."
+           DISPLAY WS-TIRET
+       END-IF.
+
+       0330-STATISTIQUES-CLASSE-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Récupération de la moyenne de la matière de la liste maîtresse
+      *dont l'indice est WS-IDX-MATIERE-CLASSE, déjà calculée par
+      *0300 par agrégation sur le nom de la matière (et non plus sur
+      *sa position dans le tableau trié d'un étudiant en particulier)
+       0118-RECHERCHE-MOY-MATIERE-DEBUT.
+
+       MOVE 'N' TO WS-TROUVE-MOY-MATIERE.
+       MOVE 0   TO WS-MOY-MATIERE-COURANTE.
+
+       IF WS-MC-NBRE-ETUD(WS-IDX-MATIERE-CLASSE) > 0
+           MOVE 'O' TO WS-TROUVE-MOY-MATIERE
+           MOVE WS-MC-MOYENNE(WS-IDX-MATIERE-CLASSE)
+           TO   WS-MOY-MATIERE-COURANTE
+       END-IF.
+
+       0118-RECHERCHE-MOY-MATIERE-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Affichage des moyennes par matière à partir de la liste
+      *maîtresse elle-même (comme 0310), et non plus des matières du
+      *seul étudiant #1, qui peut ne pas suivre toutes les matières
+      *de la classe
        0320-AFFICHE-MOY-MAT-DEBUT.
-       
+
        DISPLAY "Affichage des moyennes par matière : ".
        DISPLAY WS-ETOILE.
-       
+
        DISPLAY WS-ENTETE-MAT
-       SPACES WITH NO ADVANCING. 
+       SPACES WITH NO ADVANCING.
        DISPLAY WS-ENTETE-MOYENNE.
 
        DISPLAY WS-ETOILE.
 
-       PERFORM VARYING WS-IDX-COURS FROM 1 BY 1 
-               UNTIL WS-IDX-COURS > WS-NBRE-COURS
+       PERFORM VARYING WS-IDX-MATIERE-CLASSE FROM 1 BY 1
+               UNTIL WS-IDX-MATIERE-CLASSE > WS-NBRE-MATIERE-CLASSE
 
+           PERFORM 0118-RECHERCHE-MOY-MATIERE-DEBUT
+              THRU 0118-RECHERCHE-MOY-MATIERE-FIN
 
-           DISPLAY WS-MATIERE(1,WS-IDX-COURS)
-           SPACES WITH NO ADVANCING
-           DISPLAY WS-MOY-MAT(WS-IDX-ETUD,WS-IDX-COURS)
-            
-           DISPLAY WS-TIRET
+           IF WS-MOY-MATIERE-TROUVEE
+               MOVE WS-MOY-MATIERE-COURANTE TO WS-APPRECIATION-MOYENNE
+               PERFORM 0114-DEDUIT-APPRECIATION-DEBUT
+                  THRU 0114-DEDUIT-APPRECIATION-FIN
+
+               DISPLAY WS-MC-NOM(WS-IDX-MATIERE-CLASSE)
+               SPACES WITH NO ADVANCING
+               DISPLAY WS-MOY-MATIERE-COURANTE
+                       SPACES WITH NO ADVANCING
+                       WS-APPRECIATION-LIBELLE
+
+               DISPLAY WS-TIRET
+           END-IF
 
        END-PERFORM.
 
        DISPLAY WS-ENTETE-MOY-CLS WS-MOYENNE-CLASSE.
 
        0320-AFFICHE-MOY-MAT-FIN.
-       EXIT. 
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Génération du fichier de sortie (output.dat) repris ensuite par
+      *le service d'impression : un enregistrement 01 (identité +
+      *moyenne) par étudiant, suivi d'un enregistrement 02 par matière
+       0400-ECRITURE-SORTIE-DEBUT.
+
+       DISPLAY "Génération du fichier de sortie :".
+       OPEN OUTPUT FICHIER-SORTIE.
+
+       PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1
+               UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
+
+           MOVE WS-NOM(WS-IDX-ETUD)     TO WS-LSE-NOM
+           MOVE WS-PRENOM(WS-IDX-ETUD)  TO WS-LSE-PRENOM
+           MOVE WS-AGE(WS-IDX-ETUD)     TO WS-LSE-AGE
+           MOVE WS-MOYENNE(WS-IDX-ETUD) TO WS-LSE-MOYENNE
+           MOVE WS-APPRECIATION(WS-IDX-ETUD)
+           TO   WS-LSE-APPRECIATION
+
+           WRITE F-SORTIE FROM WS-LIGNE-SORTIE-ETUD
+
+           PERFORM VARYING WS-IDX-COURS FROM 1 BY 1
+                   UNTIL WS-IDX-COURS > WS-NBRE-COURS-ETUD(WS-IDX-ETUD)
+
+               MOVE WS-MATIERE(WS-IDX-ETUD,WS-IDX-COURS)
+               TO   WS-LSM-MATIERE
+               MOVE WS-COEF(WS-IDX-ETUD,WS-IDX-COURS)
+               TO   WS-LSM-COEF
+               MOVE WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
+               TO   WS-LSM-NOTE
+
+      *Appréciation de la note de l'étudiant dans cette matière
+               MOVE WS-NOTE(WS-IDX-ETUD,WS-IDX-COURS)
+               TO   WS-APPRECIATION-MOYENNE
+               PERFORM 0114-DEDUIT-APPRECIATION-DEBUT
+                  THRU 0114-DEDUIT-APPRECIATION-FIN
+               MOVE WS-APPRECIATION-LIBELLE TO WS-LSM-APPRECIATION
+
+               WRITE F-SORTIE FROM WS-LIGNE-SORTIE-MAT
+
+           END-PERFORM
+       END-PERFORM.
+
+       CLOSE FICHIER-SORTIE.
+       DISPLAY "Fermeture du fichier de sortie.".
+
+       0400-ECRITURE-SORTIE-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Report de la moyenne du trimestre courant de chaque élève dans
+      *l'historique, puis édition du bulletin de progression annuel et
+      *réécriture du fichier historique
+       0500-MAJ-HISTORIQUE-DEBUT.
+
+       DISPLAY WS-ENTETE-BULLETIN-ANNUEL.
+
+       PERFORM VARYING WS-IDX-ETUD FROM 1 BY 1
+               UNTIL WS-IDX-ETUD > WS-NBRE-ETUDIANT
+
+           PERFORM 0510-RECHERCHE-HISTO-DEBUT
+              THRU 0510-RECHERCHE-HISTO-FIN
+
+           EVALUATE WS-TRIMESTRE(WS-IDX-ETUD)
+               WHEN 1
+                   MOVE WS-MOYENNE(WS-IDX-ETUD)
+                   TO   WS-HISTO-MOY-T1(WS-IDX-HISTORIQUE)
+               WHEN 2
+                   MOVE WS-MOYENNE(WS-IDX-ETUD)
+                   TO   WS-HISTO-MOY-T2(WS-IDX-HISTORIQUE)
+               WHEN 3
+                   MOVE WS-MOYENNE(WS-IDX-ETUD)
+                   TO   WS-HISTO-MOY-T3(WS-IDX-HISTORIQUE)
+           END-EVALUATE
+
+           DISPLAY WS-NOM(WS-IDX-ETUD) SPACES WITH NO ADVANCING
+                   WS-PRENOM(WS-IDX-ETUD)
+           DISPLAY WS-ENTETE-TRIMESTRE
+           DISPLAY WS-HISTO-MOY-T1(WS-IDX-HISTORIQUE) SPACES
+                       WITH NO ADVANCING
+                   WS-HISTO-MOY-T2(WS-IDX-HISTORIQUE) SPACES
+                       WITH NO ADVANCING
+                   WS-HISTO-MOY-T3(WS-IDX-HISTORIQUE)
+           DISPLAY WS-TIRET
+
+       END-PERFORM.
+
+       PERFORM 0520-ECRIT-HISTORIQUE-DEBUT
+          THRU 0520-ECRIT-HISTORIQUE-FIN.
+
+       0500-MAJ-HISTORIQUE-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Recherche de l'élève courant dans l'historique par nom/prénom ;
+      *à défaut, création d'une nouvelle fiche historique pour lui
+       0510-RECHERCHE-HISTO-DEBUT.
+
+       MOVE 'N' TO WS-TROUVE-HISTORIQUE.
+       MOVE 0   TO WS-IDX-HISTO-TROUVE.
+
+       PERFORM VARYING WS-IDX-HISTORIQUE FROM 1 BY 1
+               UNTIL WS-IDX-HISTORIQUE > WS-NBRE-HISTORIQUE
+
+           IF WS-HISTO-NOM(WS-IDX-HISTORIQUE)    = WS-NOM(WS-IDX-ETUD)
+              AND WS-HISTO-PRENOM(WS-IDX-HISTORIQUE) =
+                  WS-PRENOM(WS-IDX-ETUD)
+               MOVE 'O' TO WS-TROUVE-HISTORIQUE
+               MOVE WS-IDX-HISTORIQUE TO WS-IDX-HISTO-TROUVE
+           END-IF
+
+       END-PERFORM.
+
+       IF WS-HISTORIQUE-TROUVE
+           MOVE WS-IDX-HISTO-TROUVE TO WS-IDX-HISTORIQUE
+       ELSE
+           ADD 1 TO WS-NBRE-HISTORIQUE
+           MOVE WS-NOM(WS-IDX-ETUD)
+           TO   WS-HISTO-NOM(WS-NBRE-HISTORIQUE)
+           MOVE WS-PRENOM(WS-IDX-ETUD)
+           TO   WS-HISTO-PRENOM(WS-NBRE-HISTORIQUE)
+           MOVE 0 TO WS-HISTO-MOY-T1(WS-NBRE-HISTORIQUE)
+           MOVE 0 TO WS-HISTO-MOY-T2(WS-NBRE-HISTORIQUE)
+           MOVE 0 TO WS-HISTO-MOY-T3(WS-NBRE-HISTORIQUE)
+           MOVE WS-NBRE-HISTORIQUE TO WS-IDX-HISTORIQUE
+       END-IF.
+
+       0510-RECHERCHE-HISTO-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Réécriture complète du fichier historique à partir du tableau
+      *mis à jour
+       0520-ECRIT-HISTORIQUE-DEBUT.
+
+       OPEN OUTPUT FICHIER-HISTORIQUE.
+
+       PERFORM VARYING WS-IDX-HISTORIQUE FROM 1 BY 1
+               UNTIL WS-IDX-HISTORIQUE > WS-NBRE-HISTORIQUE
+
+           MOVE WS-HISTO-NOM(WS-IDX-HISTORIQUE)    TO FH-NOM
+           MOVE WS-HISTO-PRENOM(WS-IDX-HISTORIQUE) TO FH-PRENOM
+           MOVE WS-HISTO-MOY-T1(WS-IDX-HISTORIQUE) TO FH-MOYENNE-T1
+           MOVE WS-HISTO-MOY-T2(WS-IDX-HISTORIQUE) TO FH-MOYENNE-T2
+           MOVE WS-HISTO-MOY-T3(WS-IDX-HISTORIQUE) TO FH-MOYENNE-T3
+
+           WRITE F-HISTORIQUE
+
+       END-PERFORM.
+
+       CLOSE FICHIER-HISTORIQUE.
+
+       0520-ECRIT-HISTORIQUE-FIN.
+       EXIT.
+
+      *-----------------------------------------------------------------
+      *Affichage des totaux de contrôle de fin de traitement : nombre
+      *d'étudiants lus, nombre de lignes de cours lues et nombre de
+      *lignes rejetées
+       0600-TOTAUX-CONTROLE-DEBUT.
+
+       DISPLAY "----------------------------------------".
+       DISPLAY "Totaux de controle de fin de traitement :".
+       DISPLAY "  Etudiants lus       : " WS-NBRE-ETUDIANT.
+       DISPLAY "  Lignes de cours lues: " WS-NBRE-LIGNES-COURS-LUES.
+       DISPLAY "  Lignes rejetees     : " WS-NBRE-REJET.
+       DISPLAY "----------------------------------------".
+
+       0600-TOTAUX-CONTROLE-FIN.
+       EXIT.
